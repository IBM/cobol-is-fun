@@ -21,12 +21,26 @@
 CBL CODEPAGE(DCBS)
        Identification division.
          Program-id. json_parse.
+       Environment division.
+        Input-output section.
+         File-control.
+          Select reject-file assign to "JPREJECT"
+           organization is line sequential.
+          Select fx-audit-file assign to "FXAUDIT"
+           organization is line sequential.
        Data division.
+        File section.
+         Fd  reject-file.
+          1 reject-rec pic x(80).
+      * shared durable audit trail - see copybooks/FXAUDIT.cpy
+         Fd  fx-audit-file.
+           Copy FXAUDIT.
         Working-storage section.
          1 jtxt-1047-client-data.
           3 pic x(16)  value '{"client-data":{'.
-          3 pic x(28)  value ' "account-num":123456789012,'.
+          3 pic x(28)  value ' "account-num":123456789015,'.
           3 pic x(19)  value ' "balance":-125.53,'.
+          3 pic x(23)  value ' "currency-code":"USD",'.
           3 pic x(17)  value ' "billing-info":{'.
           3 pic x(22)  value '  "name-first":"Matt",'.
           3 pic x(22)  value '  "name-last":"CUZ",'.
@@ -45,14 +59,16 @@ CBL CODEPAGE(DCBS)
           3 pic x(19)  value '    "tx-uid":107,'.
           3 pic x(34)  value '    "tx-item-desc":"prod a ver 1",'.
           3 pic x(30)  value '    "tx-item-uid":"ab142424",'.
-          3 pic x(26)  value '    "tx-priceinUS$":12.34,'.
+          3 pic x(21)  value '    "tx-price":12.34,'.
+          3 pic x(24)  value '    "tx-currency":"USD",'.
           3 pic x(35)  value '    "tx-comment":"express shipping"'.
           3 pic x(5)   value '   },'.
           3 pic x(4)   value '   {'.
           3 pic x(19)  value '    "tx-uid":1904,'.
           3 pic x(35)  value '    "tx-item-desc":"prod g ver 2",'.
           3 pic x(30)  value '    "tx-item-uid":"gb051533",'.
-          3 pic x(27)  value '    "tx-priceinUS$":833.22,'.
+          3 pic x(22)  value '    "tx-price":833.22,'.
+          3 pic x(24)  value '    "tx-currency":"EUR",'.
           3 pic x(35)  value '    "tx-comment":"digital download"'.
           3 pic x(5)   value '   } '.
           3 pic x(3)   value '  ]'.
@@ -60,9 +76,46 @@ CBL CODEPAGE(DCBS)
           3 pic x(1)   value '}'.
          1 jtxt-1208 pic x(1000) value is all x'20'.
          77 txnum pic 999999 usage display  value zero .
+         77 reject-count pic 999999 usage display value zero.
+         77 client-data-valid pic x value 'Y'.
+          88 client-data-is-valid value 'Y'.
+          88 client-data-is-rejected value 'N'.
+         77 addr-code-disp pic x(10).
+         77 acct-luhn-sum pic 9(4) usage display value zero.
+         77 acct-digit-val pic 9(2) usage display value zero.
+         77 acct-position pic 9(2) usage display value zero.
+         77 json-status-disp pic 9(4) usage display value zero.
+         77 fx-audit-timestamp pic x(21).
+         77 fx-audit-count-ws pic 9(9) usage display value zero.
+         77 fx-audit-status-sw pic x value 'Y'.
+          88 fx-audit-run-ok value 'Y'.
+         77 txn-parse-sw pic x value 'Y'.
+          88 txn-parse-succeeded value 'Y'.
+      * running tx-price totals kept per currency-code so a client's
+      * transactions can be balanced without assuming everything is
+      * in US dollars - sized well past the handful of ISO currency
+      * codes any one client's transactions actually carry
+         1 currency-totals.
+          3 currency-total-entry occurs 100 times
+             indexed by ctt-idx.
+           5 ctt-currency pic x(3) value spaces.
+           5 ctt-amount   pic s9(9)v99 comp-3 value zero.
+         77 currency-total-count pic 999 value zero.
+         77 acc-currency pic x(3).
+         77 acc-amount pic s9(9)v99 comp-3.
+         77 acc-found-sw pic x value 'N'.
+          88 acc-found value 'Y'.
+         1 currency-total-display.
+          3 ctd-currency pic x(3).
+          3 filler pic x(2) value spaces.
+          3 ctd-amount pic $$$,$$9.99-.
+         1 account-num-n pic 9(12).
+         1 account-num-digits redefines account-num-n.
+          3 account-digit pic 9 occurs 12 indexed by acct-idx.
          1 client-data.
           3 account-num   pic 999,999,999,999.
           3 balance       pic $$$9.99CR.
+          3 currency-code pic x(3).
           3 billing-info.
            5 name-first  pic n(20).
            5 name-last   pic n(20).
@@ -71,13 +124,18 @@ CBL CODEPAGE(DCBS)
            5 addr-region pic n(20).
            5 addr-code   pic n(10).
           3 transactions.
-           5 tx-record occurs 0 to 100 depending txnum.
+      * raised from the original 100-transaction ceiling - several
+      * commercial clients now exceed that in a single day
+           5 tx-record occurs 0 to 5000 depending txnum.
             7 tx-uid       pic 99999 usage display.
             7 tx-item-desc pic x(50).
             7 tx-item-uid  pic AA/9999B99.
             7 tx-price     pic $$$9.99.
+            7 tx-currency  pic x(3).
             7 tx-comment   pic n(20).
        Procedure division.
+           Open output reject-file.
+
            Initialize jtxt-1208 all value.
            Move function display-of(
             function national-of(
@@ -91,19 +149,25 @@ CBL CODEPAGE(DCBS)
                display "Successful JSON Parse"
            end-json.
 
-           Display "Account Number:"
-           Display "  " account-num
-           Display "Balance:"
-           Display "  " balance
-           Display "Client Information: "
-           Display "  Name:"
-           Display "    " function display-of(name-last)
-           Display "    " function display-of(name-first)
-           Display "  Address:"
-           Display "    " function display-of(addr-street)
-           Display "    " function display-of(addr-city)
-           Display "    " function display-of(addr-region)
-           Display "    " function display-of(addr-code).
+           Perform validate-client-data.
+
+           If client-data-is-valid
+             Display "Account Number:"
+             Display "  " account-num
+             Display "Balance:"
+             Display "  " balance
+             Display "Client Information: "
+             Display "  Name:"
+             Display "    " function display-of(name-last)
+             Display "    " function display-of(name-first)
+             Display "  Address:"
+             Display "    " function display-of(addr-street)
+             Display "    " function display-of(addr-city)
+             Display "    " function display-of(addr-region)
+             Display "    " function display-of(addr-code)
+             Display "Currency:"
+             Display "  " currency-code
+           End-if.
 
            Move 2 to txnum.
            Initialize jtxt-1208 all value.
@@ -112,28 +176,169 @@ CBL CODEPAGE(DCBS)
             jtxt-1047-transactions) 1208)
              to jtxt-1208(1:function length(jtxt-1047-transactions)).
 
+           Move 'Y' to txn-parse-sw.
            Json parse jtxt-1208 into transactions
              with detail
-             name tx-price is 'tx-priceinUS$'
+             on exception
+               display "JSON Parse Exception on transactions"
+               move 'N' to txn-parse-sw
+               perform write-transactions-reject
              not on exception
                display "Successful JSON Parse"
            end-json.
 
-           Display "Transactions:"
-           Display "  Record 1:"
-           Display "    TXID:        " tx-uid(1)
-           Display "    Description: " tx-item-desc(1)
-           Display "    Item ID:     " tx-item-uid(1)
-           Display "    Price:       " tx-price(1)
-           Display "    Comment:     "
-             function display-of(tx-comment(1))
-           Display "  Record 2:"
-           Display "    TXID:        " tx-uid(2)
-           Display "    Description: " tx-item-desc(2)
-           Display "    Item ID:     " tx-item-uid(2)
-           Display "    Price:       " tx-price(2)
-           Display "    Comment:     "
-             function display-of(tx-comment(2))
+           If txn-parse-succeeded
+             Display "Transactions:"
+             Display "  Record 1:"
+             Display "    TXID:        " tx-uid(1)
+             Display "    Description: " tx-item-desc(1)
+             Display "    Item ID:     " tx-item-uid(1)
+             Display "    Price:       " tx-price(1)
+             Display "    Currency:    " tx-currency(1)
+             Display "    Comment:     "
+               function display-of(tx-comment(1))
+             Display "  Record 2:"
+             Display "    TXID:        " tx-uid(2)
+             Display "    Description: " tx-item-desc(2)
+             Display "    Item ID:     " tx-item-uid(2)
+             Display "    Price:       " tx-price(2)
+             Display "    Currency:    " tx-currency(2)
+             Display "    Comment:     "
+               function display-of(tx-comment(2))
+
+             Move tx-currency(1) to acc-currency
+             Move tx-price(1) to acc-amount
+             Perform accumulate-currency-total
+             Move tx-currency(2) to acc-currency
+             Move tx-price(2) to acc-amount
+             Perform accumulate-currency-total
+             Perform display-currency-totals
+           End-if.
+
+           Display "Rejected records: " reject-count.
+           Close reject-file.
+
+           Perform write-run-audit.
 
            Goback.
+
+      * Basic format and check-digit validation of the fields that
+      * ride straight out of the parse and into downstream reporting.
+      * Anything that fails is logged to reject-file rather than
+      * trusted by the caller.
+       validate-client-data.
+           Move 'Y' to client-data-valid.
+
+           Move account-num to account-num-n.
+           Perform validate-account-num.
+
+           Move function display-of(addr-code) to addr-code-disp.
+           Perform validate-addr-code.
+
+           If client-data-is-rejected
+             Add 1 to reject-count
+             Move 'N' to fx-audit-status-sw
+             Move spaces to reject-rec
+             String 'CLIENT-DATA ACCOUNT=' delimited by size
+               account-num-n delimited by size
+               ' REJECTED - FORMAT CHECK FAILED'
+                 delimited by size
+               into reject-rec
+             Write reject-rec
+           End-if.
+
+      * Luhn (mod-10) check digit over the 12-digit account number.
+       validate-account-num.
+           Move zero to acct-luhn-sum.
+           Perform luhn-add-digit
+             varying acct-idx from 12 by -1 until acct-idx < 1.
+           If function mod(acct-luhn-sum 10) not = 0
+             Move 'N' to client-data-valid
+           End-if.
+
+       luhn-add-digit.
+           Compute acct-position = 13 - acct-idx.
+           Move account-digit(acct-idx) to acct-digit-val.
+           If function mod(acct-position 2) = 0
+             Compute acct-digit-val = acct-digit-val * 2
+             If acct-digit-val > 9
+               Compute acct-digit-val = acct-digit-val - 9
+             End-if
+           End-if.
+           Add acct-digit-val to acct-luhn-sum.
+
+      * US ZIP-style format check: five numeric digits.
+       validate-addr-code.
+           If function test-numval(addr-code-disp(1:5)) not = 0
+             Move 'N' to client-data-valid
+           End-if.
+
+      * Adds acc-amount into the running total for acc-currency,
+      * opening a new bucket in currency-totals the first time a
+      * currency is seen.
+       accumulate-currency-total.
+           Move 'N' to acc-found-sw.
+           Perform find-currency-slot
+             varying ctt-idx from 1 by 1
+             until ctt-idx > currency-total-count or acc-found.
+           If not acc-found
+             Add 1 to currency-total-count
+             Set ctt-idx to currency-total-count
+             Move acc-currency to ctt-currency(ctt-idx)
+             Move zero to ctt-amount(ctt-idx)
+           End-if.
+           Add acc-amount to ctt-amount(ctt-idx).
+
+       find-currency-slot.
+           If ctt-currency(ctt-idx) = acc-currency
+             Set acc-found to true
+           End-if.
+
+       display-currency-totals.
+           Display "Totals by currency:".
+           Perform display-one-currency-total
+             varying ctt-idx from 1 by 1
+             until ctt-idx > currency-total-count.
+
+       display-one-currency-total.
+           Move ctt-currency(ctt-idx) to ctd-currency.
+           Move ctt-amount(ctt-idx) to ctd-amount.
+           Display "  " currency-total-display.
+
+      * Logs the client and the parser's reason code when the
+      * transactions JSON PARSE takes the ON EXCEPTION branch (too
+      * many tx-record entries for the occurs table, or a malformed
+      * tx-record), instead of failing silently.
+       write-transactions-reject.
+           Add 1 to reject-count.
+           Move 'N' to fx-audit-status-sw.
+           Move json-status to json-status-disp.
+           Move spaces to reject-rec.
+           String 'TRANSACTIONS ACCOUNT=' delimited by size
+             account-num-n delimited by size
+             ' JSON PARSE EXCEPTION STATUS=' delimited by size
+             json-status-disp delimited by size
+             into reject-rec.
+           Write reject-rec.
+
+      * Writes one record to the shared FXAUDIT trail for this run, so
+      * operations and audit/compliance can reconstruct a day's
+      * processing across both FXSORT and json_parse.
+       write-run-audit.
+           Move function current-date to fx-audit-timestamp.
+           Compute fx-audit-count-ws = 1 + txnum.
+           Open extend fx-audit-file.
+           Move 'JSONPARS' to fx-audit-job-name.
+           Move fx-audit-timestamp(1:8) to fx-audit-run-date.
+           Move fx-audit-timestamp(9:6) to fx-audit-run-time.
+           Move 'CLIENT-DATA + TRANSACTIONS JSON' to fx-audit-input-desc.
+           Move fx-audit-count-ws to fx-audit-rec-count.
+           If fx-audit-run-ok
+             Move 'SUCCESS' to fx-audit-status
+           Else
+             Move 'REJECTS' to fx-audit-status
+           End-if.
+           Write fx-audit-rec.
+           Close fx-audit-file.
+
        End program json_parse.
\ No newline at end of file
