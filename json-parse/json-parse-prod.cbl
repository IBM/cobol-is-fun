@@ -0,0 +1,420 @@
+      ******************************************************************
+      * Copyright 2020 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+
+      * Production intake variant of json_parse. json_parse itself
+      * keeps its two JSON documents as in-memory literals for
+      * demonstration purposes; this program reads the same shape of
+      * client-data and transactions JSON from real files (one
+      * document per file) and runs it through the same parse,
+      * validation, currency-totals and audit-trail logic.
+
+CBL CODEPAGE(DCBS)
+       Identification division.
+         Program-id. json_parse_prod.
+       Environment division.
+        Input-output section.
+         File-control.
+          Select client-json-file assign to "CLTJSON"
+           organization is line sequential.
+          Select txn-json-file assign to "TXNJSON"
+           organization is line sequential.
+          Select reject-file assign to "JPREJECT"
+           organization is line sequential.
+          Select client-extract-file assign to "CLTXTRCT"
+           organization is line sequential.
+          Select fx-audit-file assign to "FXAUDIT"
+           organization is line sequential.
+       Data division.
+        File section.
+      * one client-data JSON document per input record, read whole
+      * from disk instead of being carried as a working-storage literal
+         Fd  client-json-file.
+          1 client-json-rec pic x(1000000).
+      * one transactions JSON document per input record, same shape -
+      * sized for the raised 5000-entry tx-record ceiling (request
+      * 002), not the 1000-byte single-transaction demo line
+         Fd  txn-json-file.
+          1 txn-json-rec pic x(1000000).
+         Fd  reject-file.
+          1 reject-rec pic x(80).
+      * parsed account-num/balance/billing-info fields, one record per
+      * accepted client-data document, for the downstream client
+      * reporting job
+         Fd  client-extract-file.
+          1 client-extract-rec.
+           3 cex-account-num  pic 999,999,999,999.
+           3 cex-balance      pic $$$9.99CR.
+           3 cex-currency-code pic x(3).
+           3 cex-name-first   pic x(20).
+           3 cex-name-last    pic x(20).
+           3 cex-addr-street  pic x(20).
+           3 cex-addr-city    pic x(20).
+           3 cex-addr-region  pic x(20).
+           3 cex-addr-code    pic x(10).
+      * shared durable audit trail - see copybooks/FXAUDIT.cpy
+         Fd  fx-audit-file.
+           Copy FXAUDIT.
+        Working-storage section.
+         1 jtxt-1208 pic x(1000000) value is all x'20'.
+         77 client-json-eof pic x value 'N'.
+          88 client-json-at-eof value 'Y'.
+         77 txn-json-eof pic x value 'N'.
+          88 txn-json-at-eof value 'Y'.
+         77 txnum pic 999999 usage display  value zero .
+         77 reject-count pic 999999 usage display value zero.
+         77 client-data-valid pic x value 'Y'.
+          88 client-data-is-valid value 'Y'.
+          88 client-data-is-rejected value 'N'.
+         77 addr-code-disp pic x(10).
+         77 acct-luhn-sum pic 9(4) usage display value zero.
+         77 acct-digit-val pic 9(2) usage display value zero.
+         77 acct-position pic 9(2) usage display value zero.
+         77 json-status-disp pic 9(4) usage display value zero.
+         77 fx-audit-timestamp pic x(21).
+         77 fx-audit-count-ws pic 9(9) usage display value zero.
+         77 fx-audit-status-sw pic x value 'Y'.
+          88 fx-audit-run-ok value 'Y'.
+         77 txn-parse-sw pic x value 'Y'.
+          88 txn-parse-succeeded value 'Y'.
+         77 client-doc-count pic 9(7) usage display value zero.
+         77 txn-doc-count pic 9(7) usage display value zero.
+         77 tx-record-total pic 9(9) usage display value zero.
+         77 tx-idx pic 9(4) usage display value zero.
+      * running tx-price totals kept per currency-code so a client's
+      * transactions can be balanced without assuming everything is
+      * in US dollars - sized well past the handful of ISO currency
+      * codes any one client's transactions actually carry
+         1 currency-totals.
+          3 currency-total-entry occurs 100 times
+             indexed by ctt-idx.
+           5 ctt-currency pic x(3) value spaces.
+           5 ctt-amount   pic s9(9)v99 comp-3 value zero.
+         77 currency-total-count pic 999 value zero.
+         77 acc-currency pic x(3).
+         77 acc-amount pic s9(9)v99 comp-3.
+         77 acc-found-sw pic x value 'N'.
+          88 acc-found value 'Y'.
+         1 currency-total-display.
+          3 ctd-currency pic x(3).
+          3 filler pic x(2) value spaces.
+          3 ctd-amount pic $$$,$$9.99-.
+         1 account-num-n pic 9(12).
+         1 account-num-digits redefines account-num-n.
+          3 account-digit pic 9 occurs 12 indexed by acct-idx.
+         1 client-data.
+          3 account-num   pic 999,999,999,999.
+          3 balance       pic $$$9.99CR.
+          3 currency-code pic x(3).
+          3 billing-info.
+           5 name-first  pic n(20).
+           5 name-last   pic n(20).
+           5 addr-street pic n(20).
+           5 addr-city   pic n(20).
+           5 addr-region pic n(20).
+           5 addr-code   pic n(10).
+          3 transactions.
+      * same raised ceiling as json_parse
+           5 tx-record occurs 0 to 5000 depending txnum.
+            7 tx-uid       pic 99999 usage display.
+            7 tx-item-desc pic x(50).
+            7 tx-item-uid  pic AA/9999B99.
+            7 tx-price     pic $$$9.99.
+            7 tx-currency  pic x(3).
+            7 tx-comment   pic n(20).
+       Procedure division.
+           Open output reject-file.
+           Open output client-extract-file.
+
+           Open input client-json-file.
+           Open input txn-json-file.
+           Read client-json-file
+             at end
+               set client-json-at-eof to true
+           end-read.
+           Read txn-json-file
+             at end
+               set txn-json-at-eof to true
+           end-read.
+           Perform process-one-document-pair
+             until client-json-at-eof or txn-json-at-eof.
+           Close client-json-file.
+           Close txn-json-file.
+           If client-doc-count = 0
+             Display "NO CLIENT-DATA RECORDS IN CLTJSON"
+           End-if.
+           If txn-doc-count = 0
+             Display "NO TRANSACTIONS RECORDS IN TXNJSON"
+           End-if.
+           If not client-json-at-eof
+             Display "CLTJSON HAS TRAILING RECORDS WITH NO "
+               "MATCHING TXNJSON RECORD - NOT PROCESSED"
+           End-if.
+           If not txn-json-at-eof
+             Display "TXNJSON HAS TRAILING RECORDS WITH NO "
+               "MATCHING CLTJSON RECORD - NOT PROCESSED"
+           End-if.
+
+           Display "Client documents processed: " client-doc-count.
+           Display "Transaction documents processed: " txn-doc-count.
+           Display "Rejected records: " reject-count.
+           Close reject-file.
+           Close client-extract-file.
+
+           Perform write-run-audit.
+
+           Goback.
+
+      * One client-data document from CLTJSON and its positionally
+      * paired transactions document from TXNJSON, processed together
+      * so the reject log and the currency totals below always belong
+      * to the client actually tied to this iteration, not whatever
+      * document a separately-running loop happened to leave behind.
+      * Neither JSON document carries a field that names the other, so
+      * the pairing is strictly positional: record N of CLTJSON goes
+      * with record N of TXNJSON. The next record of each is read at
+      * the bottom so the PERFORM UNTIL in the mainline keeps both
+      * files moving together instead of stopping after pair one.
+       process-one-document-pair.
+           Add 1 to client-doc-count.
+           Initialize jtxt-1208 all value.
+           Move function display-of(
+            function national-of(
+            client-json-rec) 1208)
+             to jtxt-1208(1:function length(client-json-rec)).
+
+           Json parse jtxt-1208 into client-data
+             with detail
+             suppress transactions
+             not on exception
+               display "Successful JSON Parse"
+           end-json.
+
+           Perform validate-client-data.
+
+           If client-data-is-valid
+             Display "Account Number:"
+             Display "  " account-num
+             Display "Balance:"
+             Display "  " balance
+             Display "Client Information: "
+             Display "  Name:"
+             Display "    " function display-of(name-last)
+             Display "    " function display-of(name-first)
+             Display "  Address:"
+             Display "    " function display-of(addr-street)
+             Display "    " function display-of(addr-city)
+             Display "    " function display-of(addr-region)
+             Display "    " function display-of(addr-code)
+             Display "Currency:"
+             Display "  " currency-code
+             Perform write-client-extract
+           End-if.
+
+           Add 1 to txn-doc-count.
+           Move 2 to txnum.
+      * currency-totals is reset to empty here, at the start of every
+      * pair, so display-currency-totals below reports this document's
+      * own totals rather than a running total across the whole file.
+           Move zero to currency-total-count.
+           Initialize jtxt-1208 all value.
+           Move function display-of(
+            function national-of(
+            txn-json-rec) 1208)
+             to jtxt-1208(1:function length(txn-json-rec)).
+
+           Move 'Y' to txn-parse-sw.
+           Json parse jtxt-1208 into transactions
+             with detail
+             on exception
+               display "JSON Parse Exception on transactions"
+               move 'N' to txn-parse-sw
+               perform write-transactions-reject
+             not on exception
+               display "Successful JSON Parse"
+           end-json.
+
+           If txn-parse-succeeded
+             Display "Transactions:"
+             Perform display-and-accumulate-one-tx
+               varying tx-idx from 1 by 1 until tx-idx > txnum
+             Add txnum to tx-record-total
+             Perform display-currency-totals
+           End-if.
+
+           Read client-json-file
+             at end
+               set client-json-at-eof to true
+           end-read.
+           Read txn-json-file
+             at end
+               set txn-json-at-eof to true
+           end-read.
+
+      * Displays and accumulates one tx-record entry of the document
+      * just parsed - looped over every entry the parse actually found
+      * (txnum), not just the first two, so documents with more than
+      * two transactions are not silently dropped.
+       display-and-accumulate-one-tx.
+           Display "  Record " tx-idx ":"
+           Display "    TXID:        " tx-uid(tx-idx)
+           Display "    Description: " tx-item-desc(tx-idx)
+           Display "    Item ID:     " tx-item-uid(tx-idx)
+           Display "    Price:       " tx-price(tx-idx)
+           Display "    Currency:    " tx-currency(tx-idx)
+           Display "    Comment:     "
+             function display-of(tx-comment(tx-idx)).
+
+           Move tx-currency(tx-idx) to acc-currency.
+           Move tx-price(tx-idx) to acc-amount.
+           Perform accumulate-currency-total.
+
+      * Writes the parsed account-num/balance/billing-info fields for
+      * one accepted client-data document to CLTXTRCT for the
+      * downstream client reporting job.
+       write-client-extract.
+           Move account-num to cex-account-num.
+           Move balance to cex-balance.
+           Move currency-code to cex-currency-code.
+           Move function display-of(name-first) to cex-name-first.
+           Move function display-of(name-last) to cex-name-last.
+           Move function display-of(addr-street) to cex-addr-street.
+           Move function display-of(addr-city) to cex-addr-city.
+           Move function display-of(addr-region) to cex-addr-region.
+           Move function display-of(addr-code) to cex-addr-code.
+           Write client-extract-rec.
+
+      * Basic format and check-digit validation of the fields that
+      * ride straight out of the parse and into downstream reporting.
+      * Anything that fails is logged to reject-file rather than
+      * trusted by the caller.
+       validate-client-data.
+           Move 'Y' to client-data-valid.
+
+           Move account-num to account-num-n.
+           Perform validate-account-num.
+
+           Move function display-of(addr-code) to addr-code-disp.
+           Perform validate-addr-code.
+
+           If client-data-is-rejected
+             Add 1 to reject-count
+             Move 'N' to fx-audit-status-sw
+             Move spaces to reject-rec
+             String 'CLIENT-DATA ACCOUNT=' delimited by size
+               account-num-n delimited by size
+               ' REJECTED - FORMAT CHECK FAILED'
+                 delimited by size
+               into reject-rec
+             Write reject-rec
+           End-if.
+
+      * Luhn (mod-10) check digit over the 12-digit account number.
+       validate-account-num.
+           Move zero to acct-luhn-sum.
+           Perform luhn-add-digit
+             varying acct-idx from 12 by -1 until acct-idx < 1.
+           If function mod(acct-luhn-sum 10) not = 0
+             Move 'N' to client-data-valid
+           End-if.
+
+       luhn-add-digit.
+           Compute acct-position = 13 - acct-idx.
+           Move account-digit(acct-idx) to acct-digit-val.
+           If function mod(acct-position 2) = 0
+             Compute acct-digit-val = acct-digit-val * 2
+             If acct-digit-val > 9
+               Compute acct-digit-val = acct-digit-val - 9
+             End-if
+           End-if.
+           Add acct-digit-val to acct-luhn-sum.
+
+      * US ZIP-style format check: five numeric digits.
+       validate-addr-code.
+           If function test-numval(addr-code-disp(1:5)) not = 0
+             Move 'N' to client-data-valid
+           End-if.
+
+      * Adds acc-amount into the running total for acc-currency,
+      * opening a new bucket in currency-totals the first time a
+      * currency is seen.
+       accumulate-currency-total.
+           Move 'N' to acc-found-sw.
+           Perform find-currency-slot
+             varying ctt-idx from 1 by 1
+             until ctt-idx > currency-total-count or acc-found.
+           If not acc-found
+             Add 1 to currency-total-count
+             Set ctt-idx to currency-total-count
+             Move acc-currency to ctt-currency(ctt-idx)
+             Move zero to ctt-amount(ctt-idx)
+           End-if.
+           Add acc-amount to ctt-amount(ctt-idx).
+
+       find-currency-slot.
+           If ctt-currency(ctt-idx) = acc-currency
+             Set acc-found to true
+           End-if.
+
+       display-currency-totals.
+           Display "Totals by currency:".
+           Perform display-one-currency-total
+             varying ctt-idx from 1 by 1
+             until ctt-idx > currency-total-count.
+
+       display-one-currency-total.
+           Move ctt-currency(ctt-idx) to ctd-currency.
+           Move ctt-amount(ctt-idx) to ctd-amount.
+           Display "  " currency-total-display.
+
+      * Logs the client and the parser's reason code when the
+      * transactions JSON PARSE takes the ON EXCEPTION branch (too
+      * many tx-record entries for the occurs table, or a malformed
+      * tx-record), instead of failing silently.
+       write-transactions-reject.
+           Add 1 to reject-count.
+           Move 'N' to fx-audit-status-sw.
+           Move json-status to json-status-disp.
+           Move spaces to reject-rec.
+           String 'TRANSACTIONS ACCOUNT=' delimited by size
+             account-num-n delimited by size
+             ' JSON PARSE EXCEPTION STATUS=' delimited by size
+             json-status-disp delimited by size
+             into reject-rec.
+           Write reject-rec.
+
+      * Writes one record to the shared FXAUDIT trail for this run, so
+      * operations and audit/compliance can reconstruct a day's
+      * processing across FXSORT and both json_parse variants.
+       write-run-audit.
+           Move function current-date to fx-audit-timestamp.
+           Compute fx-audit-count-ws =
+               client-doc-count + tx-record-total.
+           Open extend fx-audit-file.
+           Move 'JSONPROD' to fx-audit-job-name.
+           Move fx-audit-timestamp(1:8) to fx-audit-run-date.
+           Move fx-audit-timestamp(9:6) to fx-audit-run-time.
+           Move 'CLTJSON + TXNJSON FILE-FED PARSE'
+               to fx-audit-input-desc.
+           Move fx-audit-count-ws to fx-audit-rec-count.
+           If fx-audit-run-ok
+             Move 'SUCCESS' to fx-audit-status
+           Else
+             Move 'REJECTS' to fx-audit-status
+           End-if.
+           Write fx-audit-rec.
+           Close fx-audit-file.
+
+       End program json_parse_prod.
