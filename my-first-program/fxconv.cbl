@@ -0,0 +1,189 @@
+      ******************************************************************
+      * Copyright 2020 IBM Corp. All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      * http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied.
+      * See the License for the specific language governing permissions
+      * and limitations under the License.
+      ******************************************************************
+
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FXCONV.
+       AUTHOR.        Jeff Bisti.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FXLIST-SORTED  ASSIGN TO FXSORTED.
+           SELECT FX-TXN-EXTRACT ASSIGN TO FXTXNX.
+           SELECT FX-CONVERTED   ASSIGN TO FXCONVRT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      * this is FXSORT's price-sorted output - a rate table keyed by
+      * FX-NAME-S, not sorted by name, so it is loaded into a table
+      * and searched by name rather than read positionally
+       FD  FXLIST-SORTED RECORDING MODE F.
+       01  PRINT-REC.
+           05  FX-NAME-S      PIC X(50).
+           05  FX-PRICE-S     PIC $$,$$$,$$9.99.
+           05  FILLER PIC X(17).
+      *
+      * one client transaction per record - FX-TXN-PAIR names the
+      * FXLIST-SORTED entry whose rate converts FX-TXN-PRICE
+       FD  FX-TXN-EXTRACT RECORDING MODE F.
+       01  FX-TXN-REC.
+           05  FX-TXN-ACCOUNT    PIC 9(12).
+           05  FX-TXN-UID        PIC 9(5).
+           05  FX-TXN-PRICE      PIC S9(7)V99.
+           05  FX-TXN-CURRENCY   PIC X(3).
+           05  FX-TXN-PAIR       PIC X(50).
+           05  FILLER            PIC X(3).
+      *
+       FD  FX-CONVERTED RECORDING MODE F.
+       01  FX-CONV-REC.
+           05  FX-CONV-ACCOUNT     PIC 9(12).
+           05  FX-CONV-UID         PIC 9(5).
+           05  FX-CONV-ORIG-PRICE  PIC $$,$$$,$$9.99.
+           05  FX-CONV-ORIG-CCY    PIC X(3).
+           05  FX-CONV-RATE-NAME   PIC X(50).
+           05  FX-CONV-RATE        PIC $$,$$$,$$9.99.
+           05  FX-CONV-NEW-PRICE   PIC $$,$$$,$$9.99.
+           05  FX-CONV-STATUS      PIC X(10).
+      *
+      *-------------------
+       WORKING-STORAGE SECTION.
+      *-------------------
+      * FXLIST-SORTED loaded into memory once, then searched by name
+      * for every transaction that needs converting
+       01  FX-RATE-TABLE.
+           05  FX-RATE-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY FX-RATE-IDX.
+               10  FX-RATE-NAME    PIC X(50).
+               10  FX-RATE-PRICE   PIC $$,$$$,$$9.99.
+       01  FX-RATE-COUNT          PIC 9(7) COMP VALUE ZERO.
+      * FXLIST-SORTED now ends in a control-totals trailer record
+      * (see FXSORT) tagged with this literal in place of a rate
+      * name - it is not a rate and must not be loaded into the table
+       01  FX-TRAILER-TAG-CHECK   PIC X(10) VALUE '*TRAILER*'.
+      *
+       01  FX-CONV-SWITCHES.
+           05  FX-RATE-EOF        PIC X VALUE 'N'.
+               88  FX-RATE-AT-EOF     VALUE 'Y'.
+           05  FX-TXN-EOF         PIC X VALUE 'N'.
+               88  FX-TXN-AT-EOF      VALUE 'Y'.
+           05  FX-RATE-FOUND-SW   PIC X VALUE 'N'.
+               88  FX-RATE-FOUND      VALUE 'Y'.
+      *
+       01  FX-CONV-COUNTERS.
+           05  FX-CONVERTED-COUNT PIC 9(7) COMP VALUE ZERO.
+           05  FX-NOTFOUND-COUNT  PIC 9(7) COMP VALUE ZERO.
+      *
+       01  FX-TXN-PRICE-NUMERIC   PIC S9(9)V99 COMP-3.
+       01  FX-RATE-NUMERIC        PIC S9(9)V99 COMP-3.
+       01  FX-NEW-PRICE-NUMERIC   PIC S9(9)V99 COMP-3.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+
+       PROCESS-RECORDS.
+           DISPLAY "LOADING FX RATE TABLE"
+           PERFORM LOAD-RATE-TABLE
+
+           DISPLAY "CONVERTING CLIENT TRANSACTIONS"
+           PERFORM CONVERT-TRANSACTIONS
+
+           DISPLAY "TRANSACTIONS CONVERTED: " FX-CONVERTED-COUNT
+           DISPLAY "RATES NOT FOUND:        " FX-NOTFOUND-COUNT
+
+           PERFORM CLOSE-STOP
+           .
+
+       LOAD-RATE-TABLE.
+           OPEN INPUT FXLIST-SORTED
+           READ FXLIST-SORTED
+               AT END SET FX-RATE-AT-EOF TO TRUE
+           END-READ
+           PERFORM LOAD-RATE-ENTRY UNTIL FX-RATE-AT-EOF
+           CLOSE FXLIST-SORTED
+           .
+
+       LOAD-RATE-ENTRY.
+           IF FX-NAME-S(1:10) NOT = FX-TRAILER-TAG-CHECK
+               ADD 1 TO FX-RATE-COUNT
+               MOVE FX-NAME-S  TO FX-RATE-NAME(FX-RATE-COUNT)
+               MOVE FX-PRICE-S TO FX-RATE-PRICE(FX-RATE-COUNT)
+           END-IF
+           READ FXLIST-SORTED
+               AT END SET FX-RATE-AT-EOF TO TRUE
+           END-READ
+           .
+
+       CONVERT-TRANSACTIONS.
+           OPEN INPUT  FX-TXN-EXTRACT
+           OPEN OUTPUT FX-CONVERTED
+           READ FX-TXN-EXTRACT
+               AT END SET FX-TXN-AT-EOF TO TRUE
+           END-READ
+           PERFORM CONVERT-ONE-TRANSACTION UNTIL FX-TXN-AT-EOF
+           CLOSE FX-TXN-EXTRACT
+           CLOSE FX-CONVERTED
+           .
+
+       CONVERT-ONE-TRANSACTION.
+           MOVE 'N' TO FX-RATE-FOUND-SW
+           PERFORM FIND-RATE-ENTRY
+               VARYING FX-RATE-IDX FROM 1 BY 1
+               UNTIL FX-RATE-IDX > FX-RATE-COUNT OR FX-RATE-FOUND
+
+           MOVE FX-TXN-ACCOUNT  TO FX-CONV-ACCOUNT
+           MOVE FX-TXN-UID      TO FX-CONV-UID
+           MOVE FX-TXN-PRICE    TO FX-CONV-ORIG-PRICE
+           MOVE FX-TXN-CURRENCY TO FX-CONV-ORIG-CCY
+           MOVE FX-TXN-PAIR     TO FX-CONV-RATE-NAME
+
+           IF FX-RATE-FOUND
+               MOVE FX-RATE-PRICE(FX-RATE-IDX) TO FX-CONV-RATE
+               COMPUTE FX-TXN-PRICE-NUMERIC = FX-TXN-PRICE
+               COMPUTE FX-RATE-NUMERIC =
+                   FUNCTION NUMVAL-C(FX-RATE-PRICE(FX-RATE-IDX))
+               COMPUTE FX-NEW-PRICE-NUMERIC ROUNDED =
+                   FX-TXN-PRICE-NUMERIC * FX-RATE-NUMERIC
+               MOVE FX-NEW-PRICE-NUMERIC TO FX-CONV-NEW-PRICE
+               MOVE 'CONVERTED' TO FX-CONV-STATUS
+               ADD 1 TO FX-CONVERTED-COUNT
+           ELSE
+               MOVE ZERO        TO FX-CONV-RATE
+               MOVE ZERO        TO FX-CONV-NEW-PRICE
+               MOVE 'NOT FOUND' TO FX-CONV-STATUS
+               ADD 1 TO FX-NOTFOUND-COUNT
+           END-IF
+
+           WRITE FX-CONV-REC
+
+           READ FX-TXN-EXTRACT
+               AT END SET FX-TXN-AT-EOF TO TRUE
+           END-READ
+           .
+
+       FIND-RATE-ENTRY.
+           IF FX-RATE-NAME(FX-RATE-IDX) = FX-TXN-PAIR
+               SET FX-RATE-FOUND TO TRUE
+           END-IF
+           .
+
+       CLOSE-STOP.
+           DISPLAY "NOW I'M STOPPING".
+           STOP RUN.
