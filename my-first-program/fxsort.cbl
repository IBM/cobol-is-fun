@@ -17,8 +17,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    FXSORT
-       AUTHOR.        Jeff Bisti
+       PROGRAM-ID.    FXSORT.
+       AUTHOR.        Jeff Bisti.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -27,9 +27,18 @@
            SELECT FXLIST-B ASSIGN TO FXBOSS.
            SELECT FXLIST-M ASSIGN TO FXMXR.
            SELECT FXLIST-J ASSIGN TO FXJHS.
+           SELECT FXLIST-L ASSIGN TO FXLON.
            SELECT FXLIST-WORK ASSIGN TO WRK.
            SELECT FXLIST-MERGE ASSIGN TO FXLSTMRG.
            SELECT FXLIST-SORTED ASSIGN TO FXSORTED.
+           SELECT FXLIST-RECON ASSIGN TO FXRECON.
+           SELECT FXLIST-VB ASSIGN TO VALB.
+           SELECT FXLIST-VM ASSIGN TO VALM.
+           SELECT FXLIST-VJ ASSIGN TO VALJ.
+           SELECT FXLIST-VL ASSIGN TO VALL.
+           SELECT FXLIST-REJECT ASSIGN TO FXREJECT.
+           SELECT FX-AUDIT-FILE ASSIGN TO FXAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL.
       *-------------
        DATA DIVISION.
       *-------------
@@ -51,6 +60,14 @@
            05  FX-NAME-S      PIC X(50).
            05  FX-PRICE-S     PIC $$,$$$,$$9.99.
            05  FILLER PIC X(17).
+      * control-totals trailer, written once after the last detail
+      * record so a reader of FXLIST-SORTED can confirm its own
+      * record count and price total without a separate report
+       01  FX-SORTED-TRAILER REDEFINES PRINT-REC.
+           05  FX-TRAILER-TAG   PIC X(10).
+           05  FX-TRAILER-COUNT PIC 9(9).
+           05  FX-TRAILER-SUM   PIC S9(9)V99.
+           05  FILLER           PIC X(50).
       *
        FD  FXLIST-B RECORDING MODE F.
        01  BOSS-FIELDS.
@@ -60,8 +77,8 @@
       *
        FD  FXLIST-M RECORDING MODE F.
        01  MXR-FIELDS.
-           05  FX-NAME-M       PIC X(50).
-           05  FX-PRICE-M     PIC $$,$$$,$$9.99.
+           05  FX-NAME-MX      PIC X(50).
+           05  FX-PRICE-MX     PIC $$,$$$,$$9.99.
            05  FILLER PIC X(17).
       *
        FD  FXLIST-J RECORDING MODE F.
@@ -70,6 +87,174 @@
            05  FX-PRICE-I     PIC $$,$$$,$$9.99.
            05  FILLER PIC X(17).
       *
+       FD  FXLIST-L RECORDING MODE F.
+       01  LON-FIELDS.
+           05  FX-NAME-L       PIC X(50).
+           05  FX-PRICE-L     PIC $$,$$$,$$9.99.
+           05  FILLER PIC X(17).
+      *
+       FD  FXLIST-RECON RECORDING MODE F.
+      * wide enough for the full FX-RECON-DETAIL-LINE (88 bytes) -
+      * the shorter summary/mismatch/reject count lines just pad out
+      * with trailing spaces
+       01  FX-RECON-REC      PIC X(88).
+      *
+      * validated copies of the three desk feeds - only records whose
+      * price passed VALIDATE-FX-PRICE are written here, and these are
+      * what the MERGE step actually reads, not the raw desk feeds
+       FD  FXLIST-VB RECORDING MODE F.
+       01  FX-VB-REC.
+           05  FX-NAME-VB     PIC X(50).
+           05  FX-PRICE-VB    PIC $$,$$$,$$9.99.
+           05  FILLER PIC X(17).
+      *
+       FD  FXLIST-VM RECORDING MODE F.
+       01  FX-VM-REC.
+           05  FX-NAME-VM     PIC X(50).
+           05  FX-PRICE-VM    PIC $$,$$$,$$9.99.
+           05  FILLER PIC X(17).
+      *
+       FD  FXLIST-VJ RECORDING MODE F.
+       01  FX-VJ-REC.
+           05  FX-NAME-VJ     PIC X(50).
+           05  FX-PRICE-VJ    PIC $$,$$$,$$9.99.
+           05  FILLER PIC X(17).
+      *
+       FD  FXLIST-VL RECORDING MODE F.
+       01  FX-VL-REC.
+           05  FX-NAME-VL     PIC X(50).
+           05  FX-PRICE-VL    PIC $$,$$$,$$9.99.
+           05  FILLER PIC X(17).
+      *
+       FD  FXLIST-REJECT RECORDING MODE F.
+       01  FX-REJECT-REC      PIC X(80).
+      *
+      * shared durable audit trail - see copybooks/fxaudit.cpy
+       FD  FX-AUDIT-FILE.
+           COPY FXAUDIT.
+      *
+      *-------------------
+       WORKING-STORAGE SECTION.
+      *-------------------
+      * FX-COUNT-x is the count of records that passed price validation
+      * for that source - it doubles as the subscript into that
+      * source's in-memory comparison table, so it must stay limited
+      * to validated entries. FX-RAW-COUNT-x is incremented on every
+      * READ regardless of validation outcome, so the reconciliation
+      * report can show actual per-source volumes and let operations
+      * tell a desk feed that's short records from one where price
+      * validation is simply rejecting more of them than usual.
+       01  FX-RECON-COUNTERS.
+           05  FX-COUNT-B        PIC 9(7) COMP VALUE ZERO.
+           05  FX-COUNT-MX       PIC 9(7) COMP VALUE ZERO.
+           05  FX-COUNT-J        PIC 9(7) COMP VALUE ZERO.
+           05  FX-COUNT-L        PIC 9(7) COMP VALUE ZERO.
+           05  FX-RAW-COUNT-B    PIC 9(7) COMP VALUE ZERO.
+           05  FX-RAW-COUNT-MX   PIC 9(7) COMP VALUE ZERO.
+           05  FX-RAW-COUNT-J    PIC 9(7) COMP VALUE ZERO.
+           05  FX-RAW-COUNT-L    PIC 9(7) COMP VALUE ZERO.
+           05  FX-MISMATCH-COUNT PIC 9(7) COMP VALUE ZERO.
+      *
+       01  FX-RECON-SWITCHES.
+           05  FX-EOF-B          PIC X VALUE 'N'.
+               88  FX-B-AT-EOF       VALUE 'Y'.
+           05  FX-EOF-MX         PIC X VALUE 'N'.
+               88  FX-MX-AT-EOF      VALUE 'Y'.
+           05  FX-EOF-J          PIC X VALUE 'N'.
+               88  FX-J-AT-EOF       VALUE 'Y'.
+           05  FX-EOF-L          PIC X VALUE 'N'.
+               88  FX-L-AT-EOF       VALUE 'Y'.
+      *
+      * in-memory copies of each desk's quotes, built while each file
+      * is read once for reconciliation; tables stay in ascending
+      * FX-NAME order because the source feeds are already sorted that
+      * way for the later MERGE, so SEARCH ALL can binary-search them
+       01  FX-B-TABLE.
+           05  FX-B-ENTRY OCCURS 5000 TIMES
+                   ASCENDING KEY IS FX-B-NAME
+                   INDEXED BY FX-B-IDX.
+               10  FX-B-NAME     PIC X(50).
+               10  FX-B-PRICE    PIC $$,$$$,$$9.99.
+       01  FX-MX-TABLE.
+           05  FX-MX-ENTRY OCCURS 5000 TIMES
+                   ASCENDING KEY IS FX-MX-NAME
+                   INDEXED BY FX-MX-IDX.
+               10  FX-MX-NAME    PIC X(50).
+               10  FX-MX-PRICE   PIC $$,$$$,$$9.99.
+       01  FX-J-TABLE.
+           05  FX-J-ENTRY OCCURS 5000 TIMES
+                   ASCENDING KEY IS FX-J-NAME
+                   INDEXED BY FX-J-IDX.
+               10  FX-J-NAME     PIC X(50).
+               10  FX-J-PRICE    PIC $$,$$$,$$9.99.
+       01  FX-L-TABLE.
+           05  FX-L-ENTRY OCCURS 5000 TIMES
+                   ASCENDING KEY IS FX-L-NAME
+                   INDEXED BY FX-L-IDX.
+               10  FX-L-NAME     PIC X(50).
+               10  FX-L-PRICE    PIC $$,$$$,$$9.99.
+      *
+       01  FX-RECON-DETAIL-LINE.
+           05  FX-RD-NAME        PIC X(50).
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FX-RD-SRC-1       PIC X(4).
+           05  FX-RD-PRICE-1     PIC $$,$$$,$$9.99.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FX-RD-SRC-2       PIC X(4).
+           05  FX-RD-PRICE-2     PIC $$,$$$,$$9.99.
+      *
+       01  FX-RECON-SUMMARY-LINE.
+           05  FILLER            PIC X(20) VALUE
+               'SOURCE RECORD COUNT'.
+           05  FX-RS-SOURCE      PIC X(10).
+           05  FX-RS-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(7) VALUE ' VALID:'.
+           05  FX-RS-VALID-COUNT PIC ZZZ,ZZ9.
+      *
+       01  FX-RECON-MISMATCH-LINE.
+           05  FILLER            PIC X(30) VALUE
+               'PRICE MISMATCHES FOUND      :'.
+           05  FX-RM-COUNT       PIC ZZZ,ZZ9.
+      *
+      * price validation - any FX-PRICE that isn't a valid,
+      * non-negative amount is rejected instead of entering the MERGE
+       01  FX-REJECT-COUNT       PIC 9(7) COMP VALUE ZERO.
+       01  FX-PRICE-CHECK        PIC $$,$$$,$$9.99.
+       01  FX-PRICE-NUMERIC      PIC S9(9)V99 COMP-3.
+       01  FX-PRICE-VALID-SW     PIC X VALUE 'Y'.
+           88  FX-PRICE-IS-VALID     VALUE 'Y'.
+           88  FX-PRICE-IS-INVALID   VALUE 'N'.
+      *
+       01  FX-REJECT-LINE.
+           05  FX-REJ-SOURCE     PIC X(10).
+           05  FX-REJ-NAME       PIC X(50).
+           05  FX-REJ-PRICE      PIC $$,$$$,$$9.99.
+           05  FILLER            PIC X(7) VALUE SPACES.
+      *
+       01  FX-RECON-REJECT-LINE.
+           05  FILLER            PIC X(30) VALUE
+               'REJECTED PRICE RECORDS      :'.
+           05  FX-RJ-COUNT       PIC ZZZ,ZZ9.
+      *
+       01  FX-CURRENT-TIMESTAMP  PIC X(21).
+      *
+      * accumulated while the sorted output is written, for the
+      * FXLIST-SORTED control-totals trailer record
+       01  FX-SORT-EOF           PIC X VALUE 'N'.
+           88  FX-SORT-AT-EOF        VALUE 'Y'.
+       01  FX-SORT-OUT-COUNT     PIC 9(9) COMP VALUE ZERO.
+       01  FX-SORT-OUT-SUM       PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  FX-SORT-PRICE-NUMERIC PIC S9(9)V99 COMP-3.
+      *
+      * restart support - on large volumes RECONCILE-SOURCES and the
+      * MERGE can be skipped on a rerun once FXLIST-MERGE already
+      * exists from a prior run, going straight to the SORT step
+       01  FX-RESTART-PARM       PIC X(8) VALUE SPACES.
+           88  FX-RESTART-REQUESTED  VALUE 'RESTART'.
+       01  FX-MERGE-COUNT        PIC 9(9) COMP VALUE ZERO.
+       01  FX-MERGE-CHECK-EOF    PIC X VALUE 'N'.
+           88  FX-MERGE-CHECK-AT-EOF VALUE 'Y'.
+       01  FX-AUDIT-DESC-WS      PIC X(40) VALUE SPACES.
 
       *------------------
        PROCEDURE DIVISION.
@@ -77,15 +262,492 @@
 
 
        PROCESS-RECORDS.
-           DISPLAY "MERGING FILES"
-           MERGE FXLIST-WORK ON ASCENDING KEY FX-NAME-W IN FX-REC
-           USING FXLIST-B, FXLIST-M, FXLIST-J GIVING FXLIST-MERGE
+           ACCEPT FX-RESTART-PARM FROM COMMAND-LINE
+
+           IF FX-RESTART-REQUESTED
+               DISPLAY "RESTART REQUESTED - SKIPPING RECONCILE/MERGE"
+               DISPLAY "RESUMING FROM FXLIST-MERGE CHECKPOINT"
+               PERFORM COUNT-MERGE-RECORDS
+               MOVE 'RESTART FROM FXLSTMRG CHKPT - SORT ONLY'
+                   TO FX-AUDIT-DESC-WS
+           ELSE
+               DISPLAY "RECONCILING SOURCE FEEDS"
+               PERFORM RECONCILE-SOURCES
+
+               DISPLAY "REJECTED PRICE RECORDS: " FX-REJECT-COUNT
+
+               DISPLAY "MERGING FILES"
+               MERGE FXLIST-WORK ON ASCENDING KEY FX-NAME-W IN FX-REC
+               USING FXLIST-VB, FXLIST-VM, FXLIST-VJ, FXLIST-VL
+                   GIVING FXLIST-MERGE
+      * FXLIST-MERGE now IS the checkpoint - it is a real file on
+      * disk and is left in place for a later RESTART rerun to pick
+      * up without redoing RECONCILE-SOURCES or the MERGE
+               MOVE 'FXBOSS+FXMXR+FXJHS+FXLON MERGED/SORTED'
+                   TO FX-AUDIT-DESC-WS
+           END-IF
 
            DISPLAY "SORTING RECORDS".
            SORT FXLIST-WORK ON ASCENDING KEY FX-PRICE-W IN FX-REC
-           USING FXLIST-MERGE GIVING FXLIST-SORTED
+           USING FXLIST-MERGE
+           OUTPUT PROCEDURE IS WRITE-SORTED-OUTPUT
+
+           PERFORM CLOSE-STOP
+           .
+
+      *----------------------------------------------------------
+      * Counts the records already sitting in the FXLIST-MERGE
+      * checkpoint file on a RESTART run, since RECONCILE-SOURCES
+      * (which normally produces the per-source counts) was skipped.
+      *----------------------------------------------------------
+       COUNT-MERGE-RECORDS.
+           MOVE ZERO TO FX-MERGE-COUNT
+           OPEN INPUT FXLIST-MERGE
+           READ FXLIST-MERGE
+               AT END SET FX-MERGE-CHECK-AT-EOF TO TRUE
+           END-READ
+           PERFORM COUNT-ONE-MERGE-RECORD UNTIL FX-MERGE-CHECK-AT-EOF
+           CLOSE FXLIST-MERGE
+           .
+
+       COUNT-ONE-MERGE-RECORD.
+           ADD 1 TO FX-MERGE-COUNT
+           READ FXLIST-MERGE
+               AT END SET FX-MERGE-CHECK-AT-EOF TO TRUE
+           END-READ
+           .
+
+      *----------------------------------------------------------
+      * SORT output procedure - writes each sorted detail record to
+      * FXLIST-SORTED as it comes back from the sort, keeping a
+      * running count and price total, then appends a trailer record
+      * with those control totals once the sort is exhausted.
+      *----------------------------------------------------------
+       WRITE-SORTED-OUTPUT.
+           OPEN OUTPUT FXLIST-SORTED
+           RETURN FXLIST-WORK
+               AT END SET FX-SORT-AT-EOF TO TRUE
+           END-RETURN
+           PERFORM WRITE-ONE-SORTED-RECORD UNTIL FX-SORT-AT-EOF
+           PERFORM WRITE-SORTED-TRAILER
+           CLOSE FXLIST-SORTED
+           .
+
+       WRITE-ONE-SORTED-RECORD.
+           MOVE SPACES TO PRINT-REC
+           MOVE FX-NAME-W  TO FX-NAME-S
+           MOVE FX-PRICE-W TO FX-PRICE-S
+           WRITE PRINT-REC
+           ADD 1 TO FX-SORT-OUT-COUNT
+           COMPUTE FX-SORT-PRICE-NUMERIC =
+               FUNCTION NUMVAL-C(FX-PRICE-W)
+           ADD FX-SORT-PRICE-NUMERIC TO FX-SORT-OUT-SUM
+           RETURN FXLIST-WORK
+               AT END SET FX-SORT-AT-EOF TO TRUE
+           END-RETURN
+           .
+
+       WRITE-SORTED-TRAILER.
+           MOVE SPACES TO FX-SORTED-TRAILER
+           MOVE '*TRAILER*'       TO FX-TRAILER-TAG
+           MOVE FX-SORT-OUT-COUNT TO FX-TRAILER-COUNT
+           MOVE FX-SORT-OUT-SUM   TO FX-TRAILER-SUM
+           WRITE FX-SORTED-TRAILER
+           .
+
+      *----------------------------------------------------------
+      * Reads each of the three desk feeds once, building an
+      * in-memory table per desk and the per-source counts, then
+      * compares the tables pairwise to flag any FX-NAME that was
+      * quoted by more than one desk at a different price. The
+      * source files are closed again afterwards so the MERGE step
+      * that follows reads them fresh from the top.
+      *----------------------------------------------------------
+       RECONCILE-SOURCES.
+           OPEN OUTPUT FXLIST-RECON
+           OPEN OUTPUT FXLIST-REJECT
+           PERFORM LOAD-BOSS-TABLE
+           PERFORM LOAD-MXR-TABLE
+           PERFORM LOAD-JHS-TABLE
+           PERFORM LOAD-LON-TABLE
+           PERFORM COMPARE-BOSS-TO-MXR
+           PERFORM COMPARE-BOSS-TO-JHS
+           PERFORM COMPARE-MXR-TO-JHS
+           PERFORM COMPARE-BOSS-TO-LON
+           PERFORM COMPARE-MXR-TO-LON
+           PERFORM COMPARE-JHS-TO-LON
+           PERFORM WRITE-RECON-SUMMARY
+           CLOSE FXLIST-RECON
+           CLOSE FXLIST-REJECT
+           .
+
+      *----------------------------------------------------------
+      * Checks a price already moved into FX-PRICE-CHECK and sets
+      * FX-PRICE-VALID-SW. A price is rejected when it is not a
+      * valid numeric-edited amount, or when it is negative.
+      *----------------------------------------------------------
+       VALIDATE-FX-PRICE.
+           SET FX-PRICE-IS-VALID TO TRUE
+           IF FUNCTION TEST-NUMVAL-C(FX-PRICE-CHECK) NOT = 0
+               SET FX-PRICE-IS-INVALID TO TRUE
+           ELSE
+               COMPUTE FX-PRICE-NUMERIC =
+                   FUNCTION NUMVAL-C(FX-PRICE-CHECK)
+               IF FX-PRICE-NUMERIC < 0
+                   SET FX-PRICE-IS-INVALID TO TRUE
+               END-IF
+           END-IF
+           .
+
+       WRITE-FX-REJECT.
+           ADD 1 TO FX-REJECT-COUNT
+           MOVE SPACES TO FX-REJECT-REC
+           MOVE FX-REJECT-LINE TO FX-REJECT-REC
+           WRITE FX-REJECT-REC
+           .
+
+       LOAD-BOSS-TABLE.
+           MOVE ZERO TO FX-COUNT-B
+           MOVE ZERO TO FX-RAW-COUNT-B
+           OPEN INPUT FXLIST-B
+           OPEN OUTPUT FXLIST-VB
+           READ FXLIST-B
+               AT END SET FX-B-AT-EOF TO TRUE
+           END-READ
+           PERFORM LOAD-BOSS-ENTRY UNTIL FX-B-AT-EOF
+           CLOSE FXLIST-B
+           CLOSE FXLIST-VB
+           .
+
+       LOAD-BOSS-ENTRY.
+           ADD 1 TO FX-RAW-COUNT-B
+           MOVE FX-PRICE-B TO FX-PRICE-CHECK
+           PERFORM VALIDATE-FX-PRICE
+           IF FX-PRICE-IS-VALID
+               ADD 1 TO FX-COUNT-B
+               MOVE FX-NAME-B  TO FX-B-NAME(FX-COUNT-B)
+               MOVE FX-PRICE-B TO FX-B-PRICE(FX-COUNT-B)
+               MOVE FX-NAME-B  TO FX-NAME-VB
+               MOVE FX-PRICE-B TO FX-PRICE-VB
+               WRITE FX-VB-REC
+           ELSE
+               MOVE 'FXBOSS'   TO FX-REJ-SOURCE
+               MOVE FX-NAME-B  TO FX-REJ-NAME
+               MOVE FX-PRICE-B TO FX-REJ-PRICE
+               PERFORM WRITE-FX-REJECT
+           END-IF
+           READ FXLIST-B
+               AT END SET FX-B-AT-EOF TO TRUE
+           END-READ
+           .
+
+       LOAD-MXR-TABLE.
+           MOVE ZERO TO FX-COUNT-MX
+           MOVE ZERO TO FX-RAW-COUNT-MX
+           OPEN INPUT FXLIST-M
+           OPEN OUTPUT FXLIST-VM
+           READ FXLIST-M
+               AT END SET FX-MX-AT-EOF TO TRUE
+           END-READ
+           PERFORM LOAD-MXR-ENTRY UNTIL FX-MX-AT-EOF
+           CLOSE FXLIST-M
+           CLOSE FXLIST-VM
+           .
+
+       LOAD-MXR-ENTRY.
+           ADD 1 TO FX-RAW-COUNT-MX
+           MOVE FX-PRICE-MX TO FX-PRICE-CHECK
+           PERFORM VALIDATE-FX-PRICE
+           IF FX-PRICE-IS-VALID
+               ADD 1 TO FX-COUNT-MX
+               MOVE FX-NAME-MX  TO FX-MX-NAME(FX-COUNT-MX)
+               MOVE FX-PRICE-MX TO FX-MX-PRICE(FX-COUNT-MX)
+               MOVE FX-NAME-MX  TO FX-NAME-VM
+               MOVE FX-PRICE-MX TO FX-PRICE-VM
+               WRITE FX-VM-REC
+           ELSE
+               MOVE 'FXMXR'     TO FX-REJ-SOURCE
+               MOVE FX-NAME-MX  TO FX-REJ-NAME
+               MOVE FX-PRICE-MX TO FX-REJ-PRICE
+               PERFORM WRITE-FX-REJECT
+           END-IF
+           READ FXLIST-M
+               AT END SET FX-MX-AT-EOF TO TRUE
+           END-READ
+           .
+
+       LOAD-JHS-TABLE.
+           MOVE ZERO TO FX-COUNT-J
+           MOVE ZERO TO FX-RAW-COUNT-J
+           OPEN INPUT FXLIST-J
+           OPEN OUTPUT FXLIST-VJ
+           READ FXLIST-J
+               AT END SET FX-J-AT-EOF TO TRUE
+           END-READ
+           PERFORM LOAD-JHS-ENTRY UNTIL FX-J-AT-EOF
+           CLOSE FXLIST-J
+           CLOSE FXLIST-VJ
+           .
+
+       LOAD-JHS-ENTRY.
+           ADD 1 TO FX-RAW-COUNT-J
+           MOVE FX-PRICE-I TO FX-PRICE-CHECK
+           PERFORM VALIDATE-FX-PRICE
+           IF FX-PRICE-IS-VALID
+               ADD 1 TO FX-COUNT-J
+               MOVE FX-NAME-I  TO FX-J-NAME(FX-COUNT-J)
+               MOVE FX-PRICE-I TO FX-J-PRICE(FX-COUNT-J)
+               MOVE FX-NAME-I  TO FX-NAME-VJ
+               MOVE FX-PRICE-I TO FX-PRICE-VJ
+               WRITE FX-VJ-REC
+           ELSE
+               MOVE 'FXJHS'    TO FX-REJ-SOURCE
+               MOVE FX-NAME-I  TO FX-REJ-NAME
+               MOVE FX-PRICE-I TO FX-REJ-PRICE
+               PERFORM WRITE-FX-REJECT
+           END-IF
+           READ FXLIST-J
+               AT END SET FX-J-AT-EOF TO TRUE
+           END-READ
+           .
+
+       LOAD-LON-TABLE.
+           MOVE ZERO TO FX-COUNT-L
+           MOVE ZERO TO FX-RAW-COUNT-L
+           OPEN INPUT FXLIST-L
+           OPEN OUTPUT FXLIST-VL
+           READ FXLIST-L
+               AT END SET FX-L-AT-EOF TO TRUE
+           END-READ
+           PERFORM LOAD-LON-ENTRY UNTIL FX-L-AT-EOF
+           CLOSE FXLIST-L
+           CLOSE FXLIST-VL
+           .
+
+       LOAD-LON-ENTRY.
+           ADD 1 TO FX-RAW-COUNT-L
+           MOVE FX-PRICE-L TO FX-PRICE-CHECK
+           PERFORM VALIDATE-FX-PRICE
+           IF FX-PRICE-IS-VALID
+               ADD 1 TO FX-COUNT-L
+               MOVE FX-NAME-L  TO FX-L-NAME(FX-COUNT-L)
+               MOVE FX-PRICE-L TO FX-L-PRICE(FX-COUNT-L)
+               MOVE FX-NAME-L  TO FX-NAME-VL
+               MOVE FX-PRICE-L TO FX-PRICE-VL
+               WRITE FX-VL-REC
+           ELSE
+               MOVE 'FXLON'    TO FX-REJ-SOURCE
+               MOVE FX-NAME-L  TO FX-REJ-NAME
+               MOVE FX-PRICE-L TO FX-REJ-PRICE
+               PERFORM WRITE-FX-REJECT
+           END-IF
+           READ FXLIST-L
+               AT END SET FX-L-AT-EOF TO TRUE
+           END-READ
+           .
+
+       COMPARE-BOSS-TO-MXR.
+           PERFORM COMPARE-ONE-BOSS-TO-MXR
+               VARYING FX-B-IDX FROM 1 BY 1
+               UNTIL FX-B-IDX > FX-COUNT-B
+           .
+
+       COMPARE-ONE-BOSS-TO-MXR.
+           SEARCH ALL FX-MX-ENTRY
+               WHEN FX-MX-NAME(FX-MX-IDX) = FX-B-NAME(FX-B-IDX)
+                   IF FX-MX-PRICE(FX-MX-IDX) NOT =
+                      FX-B-PRICE(FX-B-IDX)
+                       MOVE FX-B-NAME(FX-B-IDX)  TO FX-RD-NAME
+                       MOVE 'BOSS'                TO FX-RD-SRC-1
+                       MOVE FX-B-PRICE(FX-B-IDX)  TO FX-RD-PRICE-1
+                       MOVE 'MXR'                 TO FX-RD-SRC-2
+                       MOVE FX-MX-PRICE(FX-MX-IDX) TO FX-RD-PRICE-2
+                       PERFORM WRITE-RECON-MISMATCH
+                   END-IF
+           END-SEARCH
+           .
+
+       COMPARE-BOSS-TO-JHS.
+           PERFORM COMPARE-ONE-BOSS-TO-JHS
+               VARYING FX-B-IDX FROM 1 BY 1
+               UNTIL FX-B-IDX > FX-COUNT-B
+           .
+
+       COMPARE-ONE-BOSS-TO-JHS.
+           SEARCH ALL FX-J-ENTRY
+               WHEN FX-J-NAME(FX-J-IDX) = FX-B-NAME(FX-B-IDX)
+                   IF FX-J-PRICE(FX-J-IDX) NOT =
+                      FX-B-PRICE(FX-B-IDX)
+                       MOVE FX-B-NAME(FX-B-IDX) TO FX-RD-NAME
+                       MOVE 'BOSS'               TO FX-RD-SRC-1
+                       MOVE FX-B-PRICE(FX-B-IDX) TO FX-RD-PRICE-1
+                       MOVE 'JHS'                TO FX-RD-SRC-2
+                       MOVE FX-J-PRICE(FX-J-IDX) TO FX-RD-PRICE-2
+                       PERFORM WRITE-RECON-MISMATCH
+                   END-IF
+           END-SEARCH
+           .
+
+       COMPARE-MXR-TO-JHS.
+           PERFORM COMPARE-ONE-MXR-TO-JHS
+               VARYING FX-MX-IDX FROM 1 BY 1
+               UNTIL FX-MX-IDX > FX-COUNT-MX
+           .
+
+       COMPARE-ONE-MXR-TO-JHS.
+           SEARCH ALL FX-J-ENTRY
+               WHEN FX-J-NAME(FX-J-IDX) = FX-MX-NAME(FX-MX-IDX)
+                   IF FX-J-PRICE(FX-J-IDX) NOT =
+                      FX-MX-PRICE(FX-MX-IDX)
+                       MOVE FX-MX-NAME(FX-MX-IDX)  TO FX-RD-NAME
+                       MOVE 'MXR'                   TO FX-RD-SRC-1
+                       MOVE FX-MX-PRICE(FX-MX-IDX)  TO FX-RD-PRICE-1
+                       MOVE 'JHS'                   TO FX-RD-SRC-2
+                       MOVE FX-J-PRICE(FX-J-IDX)    TO FX-RD-PRICE-2
+                       PERFORM WRITE-RECON-MISMATCH
+                   END-IF
+           END-SEARCH
+           .
+
+       COMPARE-BOSS-TO-LON.
+           PERFORM COMPARE-ONE-BOSS-TO-LON
+               VARYING FX-B-IDX FROM 1 BY 1
+               UNTIL FX-B-IDX > FX-COUNT-B
+           .
+
+       COMPARE-ONE-BOSS-TO-LON.
+           SEARCH ALL FX-L-ENTRY
+               WHEN FX-L-NAME(FX-L-IDX) = FX-B-NAME(FX-B-IDX)
+                   IF FX-L-PRICE(FX-L-IDX) NOT =
+                      FX-B-PRICE(FX-B-IDX)
+                       MOVE FX-B-NAME(FX-B-IDX) TO FX-RD-NAME
+                       MOVE 'BOSS'               TO FX-RD-SRC-1
+                       MOVE FX-B-PRICE(FX-B-IDX) TO FX-RD-PRICE-1
+                       MOVE 'LON'                TO FX-RD-SRC-2
+                       MOVE FX-L-PRICE(FX-L-IDX) TO FX-RD-PRICE-2
+                       PERFORM WRITE-RECON-MISMATCH
+                   END-IF
+           END-SEARCH
+           .
+
+       COMPARE-MXR-TO-LON.
+           PERFORM COMPARE-ONE-MXR-TO-LON
+               VARYING FX-MX-IDX FROM 1 BY 1
+               UNTIL FX-MX-IDX > FX-COUNT-MX
+           .
+
+       COMPARE-ONE-MXR-TO-LON.
+           SEARCH ALL FX-L-ENTRY
+               WHEN FX-L-NAME(FX-L-IDX) = FX-MX-NAME(FX-MX-IDX)
+                   IF FX-L-PRICE(FX-L-IDX) NOT =
+                      FX-MX-PRICE(FX-MX-IDX)
+                       MOVE FX-MX-NAME(FX-MX-IDX) TO FX-RD-NAME
+                       MOVE 'MXR'                  TO FX-RD-SRC-1
+                       MOVE FX-MX-PRICE(FX-MX-IDX) TO FX-RD-PRICE-1
+                       MOVE 'LON'                  TO FX-RD-SRC-2
+                       MOVE FX-L-PRICE(FX-L-IDX)   TO FX-RD-PRICE-2
+                       PERFORM WRITE-RECON-MISMATCH
+                   END-IF
+           END-SEARCH
+           .
+
+       COMPARE-JHS-TO-LON.
+           PERFORM COMPARE-ONE-JHS-TO-LON
+               VARYING FX-J-IDX FROM 1 BY 1
+               UNTIL FX-J-IDX > FX-COUNT-J
+           .
+
+       COMPARE-ONE-JHS-TO-LON.
+           SEARCH ALL FX-L-ENTRY
+               WHEN FX-L-NAME(FX-L-IDX) = FX-J-NAME(FX-J-IDX)
+                   IF FX-L-PRICE(FX-L-IDX) NOT =
+                      FX-J-PRICE(FX-J-IDX)
+                       MOVE FX-J-NAME(FX-J-IDX)  TO FX-RD-NAME
+                       MOVE 'JHS'                 TO FX-RD-SRC-1
+                       MOVE FX-J-PRICE(FX-J-IDX)  TO FX-RD-PRICE-1
+                       MOVE 'LON'                 TO FX-RD-SRC-2
+                       MOVE FX-L-PRICE(FX-L-IDX)  TO FX-RD-PRICE-2
+                       PERFORM WRITE-RECON-MISMATCH
+                   END-IF
+           END-SEARCH
+           .
+
+       WRITE-RECON-MISMATCH.
+           ADD 1 TO FX-MISMATCH-COUNT
+           MOVE SPACES TO FX-RECON-REC
+           MOVE FX-RECON-DETAIL-LINE TO FX-RECON-REC
+           WRITE FX-RECON-REC
+           .
+
+       WRITE-RECON-SUMMARY.
+           MOVE SPACES TO FX-RECON-REC
+           WRITE FX-RECON-REC
+
+           MOVE 'FXBOSS'       TO FX-RS-SOURCE
+           MOVE FX-RAW-COUNT-B TO FX-RS-COUNT
+           MOVE FX-COUNT-B     TO FX-RS-VALID-COUNT
+           MOVE SPACES         TO FX-RECON-REC
+           MOVE FX-RECON-SUMMARY-LINE TO FX-RECON-REC
+           WRITE FX-RECON-REC
+
+           MOVE 'FXMXR'         TO FX-RS-SOURCE
+           MOVE FX-RAW-COUNT-MX TO FX-RS-COUNT
+           MOVE FX-COUNT-MX     TO FX-RS-VALID-COUNT
+           MOVE SPACES          TO FX-RECON-REC
+           MOVE FX-RECON-SUMMARY-LINE TO FX-RECON-REC
+           WRITE FX-RECON-REC
+
+           MOVE 'FXJHS'        TO FX-RS-SOURCE
+           MOVE FX-RAW-COUNT-J TO FX-RS-COUNT
+           MOVE FX-COUNT-J     TO FX-RS-VALID-COUNT
+           MOVE SPACES         TO FX-RECON-REC
+           MOVE FX-RECON-SUMMARY-LINE TO FX-RECON-REC
+           WRITE FX-RECON-REC
+
+           MOVE 'FXLON'        TO FX-RS-SOURCE
+           MOVE FX-RAW-COUNT-L TO FX-RS-COUNT
+           MOVE FX-COUNT-L     TO FX-RS-VALID-COUNT
+           MOVE SPACES         TO FX-RECON-REC
+           MOVE FX-RECON-SUMMARY-LINE TO FX-RECON-REC
+           WRITE FX-RECON-REC
+
+           MOVE FX-MISMATCH-COUNT TO FX-RM-COUNT
+           MOVE SPACES            TO FX-RECON-REC
+           MOVE FX-RECON-MISMATCH-LINE TO FX-RECON-REC
+           WRITE FX-RECON-REC
+
+           MOVE FX-REJECT-COUNT   TO FX-RJ-COUNT
+           MOVE SPACES            TO FX-RECON-REC
+           MOVE FX-RECON-REJECT-LINE TO FX-RECON-REC
+           WRITE FX-RECON-REC
+           .
+
+      *----------------------------------------------------------
+      * Appends one durable audit record for this run to the shared
+      * FXAUDIT file - job name, run timestamp, the desk feeds that
+      * were merged, total records merged, and a success/failure
+      * status - so the job log scrolling off doesn't erase the
+      * record of what this run actually did.
+      *----------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO FX-CURRENT-TIMESTAMP
+           OPEN EXTEND FX-AUDIT-FILE
+           MOVE 'FXSORT'   TO FX-AUDIT-JOB-NAME
+           MOVE FX-CURRENT-TIMESTAMP(1:8)  TO FX-AUDIT-RUN-DATE
+           MOVE FX-CURRENT-TIMESTAMP(9:6)  TO FX-AUDIT-RUN-TIME
+           MOVE FX-AUDIT-DESC-WS TO FX-AUDIT-INPUT-DESC
+           IF FX-RESTART-REQUESTED
+               MOVE FX-MERGE-COUNT TO FX-AUDIT-REC-COUNT
+           ELSE
+               COMPUTE FX-AUDIT-REC-COUNT =
+                   FX-COUNT-B + FX-COUNT-MX + FX-COUNT-J + FX-COUNT-L
+           END-IF
+           MOVE 'SUCCESS'  TO FX-AUDIT-STATUS
+           WRITE FX-AUDIT-REC
+           CLOSE FX-AUDIT-FILE
            .
 
        CLOSE-STOP.
+           PERFORM WRITE-AUDIT-RECORD
            DISPLAY "NOW I'M STOPPING".
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
