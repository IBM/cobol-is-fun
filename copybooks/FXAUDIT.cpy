@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------
+      * FXAUDIT - shared audit-trail record layout.
+      *
+      * Written by FXSORT and by json_parse to the shared FXAUDIT
+      * file so operations and audit/compliance can reconstruct a
+      * day's processing after the fact - which files/records a run
+      * used, how many records it handled, and whether it succeeded.
+      *-----------------------------------------------------------
+       01  FX-AUDIT-REC.
+           05  FX-AUDIT-JOB-NAME     PIC X(8).
+           05  FX-AUDIT-RUN-DATE     PIC X(8).
+           05  FX-AUDIT-RUN-TIME     PIC X(6).
+           05  FX-AUDIT-INPUT-DESC   PIC X(40).
+           05  FX-AUDIT-REC-COUNT    PIC 9(9).
+           05  FX-AUDIT-STATUS       PIC X(8).
+           05  FILLER                PIC X(21).
